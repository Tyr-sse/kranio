@@ -3,33 +3,159 @@
       * Date: 2022 07 11
       * Purpose: FILE HANDLE TRAINING
       * Tectonics: cobc
+      * Modification History:
+      *  20260809 TA - READ LOOP NOW RELIES PURELY ON AT END INSTEAD OF
+      *                A HARDCODED 44-RECORD CAP, AND WRITES A
+      *                CHECKPOINT EVERY N RECORDS SO A BIG FILE CAN BE
+      *                RESTARTED WITHOUT REPROCESSING FROM RECORD ONE.
+      *  20260809 TA - STTS IS NOW ACTUALLY BRANCHED ON: ANY STATUS
+      *                OTHER THAN '00'/'10' GOES TO AN ERROR REPORT
+      *                AND ABENDS INSTEAD OF LOOKING LIKE A CLEAN RUN.
+      *  20260809 TA - ADDED OUT-FILE: EVERY SUCCESSFULLY READ RECORD
+      *                IS PASSED THROUGH SO THE NIGHTLY DRIVER CAN FEED
+      *                THIS PROGRAM'S VALIDATED OUTPUT INTO FHDR0001.
+      *  20260809 TA - EACH RUN NOW APPENDS A LINE TO AN AUDIT-TRAIL
+      *                FILE (RUN DATE/TIME, CT, WR AND FINAL STTS)
+      *                INSTEAD OF ONLY DISPLAYING THE WRITE COUNT.
+      *  20260809 TA - REVIEW FIXES: OUT-FILE IS NOW OPENED EXTEND
+      *                (NOT OUTPUT) ON A CHECKPOINT-RESUMED RUN SO A
+      *                RESTART NO LONGER TRUNCATES AWAY THE RECORDS
+      *                ALREADY WRITTEN BEFORE THE LAST CHECKPOINT;
+      *                900-ERROR-ABEND NOW FALLS BACK INTO 999-FIN SO
+      *                A FATAL I/O ERROR STILL CLOSES THE FILES, RESETS
+      *                THE CHECKPOINT AND WRITES AN AUDIT LINE INSTEAD
+      *                OF STOPPING COLD; AND IN-REC/OUT-REC ARE WIDENED
+      *                TO CARRY A FULL FHBOOK01 RECORD SO THE NIGHTLY
+      *                DRIVER'S HANDOFF INTO FHDR0001 IS REAL DATA, NOT
+      *                A 5-BYTE TRAINING DUMMY. ERR-FL/AUDIT-FL ARE NOW
+      *                SELECT OPTIONAL LIKE CKPT-FL, SINCE OPEN EXTEND
+      *                ON EITHER OF THEM WOULD OTHERWISE FAIL A FIRST
+      *                RUN WHERE THE FILE DOES NOT EXIST YET. 999-FIN
+      *                NOW ONLY CLOSES IN-FILE/OUT-FILE IF THEY WERE
+      *                ACTUALLY OPENED, SINCE IT CAN NOW BE REACHED ON
+      *                THE ABEND PATH BEFORE OUT-FILE'S OPEN.
+      *  20260809 TA - FURTHER REVIEW FIXES: 999-FIN NOW ONLY RESETS THE
+      *                CHECKPOINT ON A CLEAN EOF COMPLETION (SET IN
+      *                000-MAIN), SO A FATAL I/O ERROR ON A RESTARTED
+      *                RUN NO LONGER WIPES OUT A LEGITIMATE RESTART
+      *                POINT ON ITS WAY THROUGH THE ABEND PATH; AND
+      *                001B-SKIP-TO-CHECKPOINT NOW CHECKS FILE STATUS
+      *                ON ITS READ THE SAME WAY 002-READ DOES, SO A REAL
+      *                I/O ERROR DURING CHECKPOINT CATCH-UP NO LONGER
+      *                LOOKS LIKE ORDINARY ADVANCEMENT.
+      *  20260809 TA - MORE REVIEW FIXES: IN-FILE NAME IS NOW A RUN-TIME
+      *                ARGUMENT LIKE FHDR0001/FHMES0001'S FILES INSTEAD
+      *                OF A HARDCODED WINDOWS PATH THAT CAN NEVER
+      *                RESOLVE HERE; CKPT-FL/ERR-FL/OUT-FILE/AUDIT-FL
+      *                ALL CARRY THEIR OWN FILE STATUS NOW AND ARE
+      *                CHECKED AFTER EVERY OPEN/WRITE INSTEAD OF FAILING
+      *                SILENTLY - OUT-FILE AND CKPT-FL (BOTH ON THE MAIN
+      *                PROCESSING PATH) ABEND THROUGH THE USUAL
+      *                900-ERROR-ABEND ROUTE, WHILE ERR-FL/AUDIT-FL
+      *                (WRITTEN BY THAT SAME ABEND ROUTE AND BY
+      *                999-FIN'S OWN CLOSING STEPS) ONLY DISPLAY A
+      *                WARNING ON FAILURE SO A BAD ERROR-REPORT OR
+      *                AUDIT WRITE CANNOT LOOP BACK INTO THE ABEND PATH
+      *                THAT IS ALREADY RUNNING. 900-ERROR-ABEND NOW
+      *                REPORTS THE STATUS OF WHICHEVER FILE ACTUALLY
+      *                FAILED (WS-ERR-STATUS) INSTEAD OF ALWAYS SHOWING
+      *                IN-FILE'S. FINALLY, 999-FIN CLEARS WS-CLEAN-SW
+      *                BEFORE PERFORMING 004-RESET-CHECKPOINT SO A
+      *                FAILED CHECKPOINT RESET CANNOT RE-ENTER ITSELF
+      *                VIA THE ABEND PATH.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-HANDLER-01.
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-          SELECT IN-FILE ASSIGN TO 'C:\Users\F9329132\foile.txt'
+          SELECT IN-FILE ASSIGN TO WS-IN-FL-NAME
           ORGANIZATION IS LINE SEQUENTIAL
 
           FILE STATUS IS STTS.
 
+          SELECT OPTIONAL CKPT-FL ASSIGN TO 'checkpoint.dat'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-CKPT.
+
+          SELECT OPTIONAL ERR-FL ASSIGN TO 'error_report.txt'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-ERR.
+
+          SELECT OUT-FILE ASSIGN TO WS-OUT-FL-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-OUT.
+
+          SELECT OPTIONAL AUDIT-FL ASSIGN TO 'audit_log.txt'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-AUDIT.
+
 
        DATA DIVISION.
         FILE SECTION.
          FD IN-FILE.
-          01  IN-REC PIC X(5) VALUE '.'.
+          01  IN-REC PIC X(76).
+
+         FD  CKPT-FL.
+          01  CKPT-REC.
+              05  CKPT-CT            PIC 9(05).
+
+         FD  ERR-FL.
+          01  ERR-REC                PIC X(80).
+
+         FD  OUT-FILE.
+          01  OUT-REC PIC X(76).
+
+         FD  AUDIT-FL.
+          01  AUDIT-REC               PIC X(80).
 
 
         WORKING-STORAGE SECTION.
-         77 CT                     PIC 99 VALUE ZEROS.
+         77 CT                     PIC 9(05) VALUE ZEROS.
 
-         77 WR                     PIC 99 VALUE ZEROS.
+         77 WR                     PIC 9(05) VALUE ZEROS.
 
          77 STTS                   PIC XX VALUE '..'.
+             88  STTS-OK               VALUE '00'.
+             88  STTS-EOF              VALUE '10'.
+         77 STTS-CKPT               PIC XX VALUE '..'.
+             88  STTS-CKPT-OK           VALUE '00' '05'.
+         77 STTS-ERR                PIC XX VALUE '..'.
+             88  STTS-ERR-OK            VALUE '00' '05'.
+         77 STTS-OUT                PIC XX VALUE '..'.
+             88  STTS-OUT-OK            VALUE '00'.
+         77 STTS-AUDIT              PIC XX VALUE '..'.
+             88  STTS-AUDIT-OK          VALUE '00' '05'.
+         77 WS-ERR-STATUS           PIC XX VALUE SPACES.
          77 INF                    PIC X  VALUE '_'.
          77 CR                     PIC X  VALUE 'M'.
          01  XE PIC X(100).
+
+         77 EOF-SW                 PIC X  VALUE 'N'.
+             88  EOF-YES               VALUE 'Y'.
+
+         77 CT-RESTART             PIC 9(05) VALUE ZEROS.
+         77 WS-CKPT-INTVL          PIC 9(03) VALUE 10.
+         77 WS-CKPT-Q              PIC 9(05) VALUE ZEROS.
+         77 WS-CKPT-R              PIC 9(03) VALUE ZEROS.
+
+         77 WS-ERR-CTX             PIC X(20) VALUE SPACES.
+
+         77 WS-ARG-NUM              PIC 9(02) VALUE 1.
+         77 WS-IN-FL-NAME           PIC X(60) VALUE SPACES.
+         77 WS-OUT-FL-NAME          PIC X(60) VALUE SPACES.
+
+         77 WS-AUDIT-DT             PIC 9(08) VALUE ZEROS.
+         77 WS-AUDIT-TM             PIC 9(08) VALUE ZEROS.
+         77 WS-AUDIT-CT-X           PIC 9(05) VALUE ZEROS.
+         77 WS-AUDIT-WR-X           PIC 9(05) VALUE ZEROS.
+
+         77 WS-IN-OPEN-SW           PIC X(01) VALUE 'N'.
+             88  WS-IN-OPEN             VALUE 'Y'.
+         77 WS-OUT-OPEN-SW          PIC X(01) VALUE 'N'.
+             88  WS-OUT-OPEN            VALUE 'Y'.
+         77 WS-CLEAN-SW             PIC X(01) VALUE 'N'.
+             88  WS-CLEAN-COMPLETION    VALUE 'Y'.
        PROCEDURE DIVISION.
         MAIN-PROCEDURE.
           PERFORM 000-MAIN.
@@ -38,11 +164,75 @@
 
           000-MAIN.
            PERFORM 001-INIT.
-           PERFORM 002-READ UNTIL CT >= 44.
+           PERFORM 002-READ UNTIL EOF-YES.
+           SET WS-CLEAN-COMPLETION TO TRUE.
 
           001-INIT.
            DISPLAY 'INIT'.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-IN-FL-NAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+              MOVE SPACES TO WS-IN-FL-NAME
+           END-ACCEPT.
+           IF WS-IN-FL-NAME = SPACES
+              MOVE 'foile.txt' TO WS-IN-FL-NAME
+           END-IF.
+           DISPLAY 'INPUT FILE FOR THIS RUN: ' WS-IN-FL-NAME.
+
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-OUT-FL-NAME FROM ARGUMENT-VALUE
+             ON EXCEPTION
+              MOVE SPACES TO WS-OUT-FL-NAME
+           END-ACCEPT.
+           IF WS-OUT-FL-NAME = SPACES
+              MOVE 'validado.txt' TO WS-OUT-FL-NAME
+           END-IF.
+           DISPLAY 'VALIDATED OUTPUT FILE: ' WS-OUT-FL-NAME.
            OPEN INPUT IN-FILE.
+           PERFORM 801-CHECK-OPEN-STATUS.
+           SET WS-IN-OPEN TO TRUE.
+           PERFORM 001A-LOAD-CHECKPOINT.
+           IF CT-RESTART > 0
+              OPEN EXTEND OUT-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
+           MOVE 'OPEN OUT-FILE' TO WS-ERR-CTX.
+           IF NOT STTS-OUT-OK
+              MOVE STTS-OUT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           SET WS-OUT-OPEN TO TRUE.
+
+          001A-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FL.
+           MOVE 'OPEN CKPT-FL' TO WS-ERR-CTX.
+           IF NOT STTS-CKPT-OK
+              MOVE STTS-CKPT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           READ CKPT-FL
+            AT END
+             DISPLAY 'NO CHECKPOINT FOUND, STARTING FROM RECORD 1'
+            NOT AT END
+             MOVE CKPT-CT TO CT-RESTART
+             DISPLAY 'CHECKPOINT FOUND, RESUMING AFTER RECORD '
+                     CT-RESTART
+           END-READ.
+           CLOSE CKPT-FL.
+           PERFORM 001B-SKIP-TO-CHECKPOINT
+             UNTIL CT >= CT-RESTART OR EOF-YES.
+
+          001B-SKIP-TO-CHECKPOINT.
+           READ IN-FILE
+            AT END
+             MOVE 'Y' TO EOF-SW
+           END-READ.
+           MOVE 'READ IN-FILE' TO WS-ERR-CTX.
+           PERFORM 802-CHECK-READ-STATUS.
+           ADD 1 TO CT.
 
           002-READ.
            DISPLAY CT '- TRYING TO READ '
@@ -50,23 +240,144 @@
 
            READ IN-FILE
             AT END
+             MOVE 'Y' TO EOF-SW
              DISPLAY 'EOF'
             NOT AT END
              DISPLAY 'CONTINUE'
              ADD 1 TO WR
+             MOVE IN-REC TO OUT-REC
+             WRITE OUT-REC
+             IF NOT STTS-OUT-OK
+                MOVE 'WRITE OUT-FILE' TO WS-ERR-CTX
+                MOVE STTS-OUT TO WS-ERR-STATUS
+                PERFORM 900-ERROR-ABEND
+             END-IF
            END-READ.
 
            DISPLAY STTS '|' IN-REC '|' .
+           MOVE 'READ IN-FILE' TO WS-ERR-CTX.
+           PERFORM 802-CHECK-READ-STATUS.
 
+           IF NOT EOF-YES
+              DIVIDE CT BY WS-CKPT-INTVL
+                GIVING WS-CKPT-Q REMAINDER WS-CKPT-R
+              IF WS-CKPT-R = 0
+                 PERFORM 003-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
 
+          003-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FL.
+           MOVE 'OPEN CKPT-FL' TO WS-ERR-CTX.
+           IF NOT STTS-CKPT-OK
+              MOVE STTS-CKPT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           MOVE CT TO CKPT-CT.
+           WRITE CKPT-REC.
+           MOVE 'WRITE CKPT-FL' TO WS-ERR-CTX.
+           IF NOT STTS-CKPT-OK
+              MOVE STTS-CKPT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           CLOSE CKPT-FL.
+           DISPLAY 'CHECKPOINT WRITTEN AT RECORD ' CT.
 
+          999-FIN.
+           IF WS-IN-OPEN
+              CLOSE IN-FILE
+           END-IF.
+           IF WS-OUT-OPEN
+              CLOSE OUT-FILE
+           END-IF.
+           IF WS-CLEAN-COMPLETION
+              MOVE 'N' TO WS-CLEAN-SW
+              PERFORM 004-RESET-CHECKPOINT
+           END-IF.
+           PERFORM 005-WRITE-AUDIT-REC.
+           DISPLAY "BYE WR> " WR.
+           STOP RUN.
 
+          005-WRITE-AUDIT-REC.
+           ACCEPT WS-AUDIT-DT FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TM FROM TIME.
+           MOVE CT TO WS-AUDIT-CT-X.
+           MOVE WR TO WS-AUDIT-WR-X.
+           OPEN EXTEND AUDIT-FL.
+           IF STTS-AUDIT-OK
+              MOVE SPACES TO AUDIT-REC
+              STRING WS-AUDIT-DT   DELIMITED BY SIZE
+                     ' '           DELIMITED BY SIZE
+                     WS-AUDIT-TM   DELIMITED BY SIZE
+                     ' CT='        DELIMITED BY SIZE
+                     WS-AUDIT-CT-X DELIMITED BY SIZE
+                     ' WR='        DELIMITED BY SIZE
+                     WS-AUDIT-WR-X DELIMITED BY SIZE
+                     ' STTS='      DELIMITED BY SIZE
+                     STTS          DELIMITED BY SIZE
+                     INTO AUDIT-REC
+              END-STRING
+              WRITE AUDIT-REC
+              IF NOT STTS-AUDIT-OK
+                 DISPLAY 'WARNING: AUDIT WRITE FAILED, STATUS='
+                         STTS-AUDIT
+              END-IF
+              CLOSE AUDIT-FL
+           ELSE
+              DISPLAY 'WARNING: COULD NOT OPEN AUDIT FILE, STATUS='
+                      STTS-AUDIT
+           END-IF.
 
+          004-RESET-CHECKPOINT.
+           OPEN OUTPUT CKPT-FL.
+           MOVE 'OPEN CKPT-FL' TO WS-ERR-CTX.
+           IF NOT STTS-CKPT-OK
+              MOVE STTS-CKPT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           MOVE ZEROS TO CKPT-CT.
+           WRITE CKPT-REC.
+           MOVE 'WRITE CKPT-FL' TO WS-ERR-CTX.
+           IF NOT STTS-CKPT-OK
+              MOVE STTS-CKPT TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
+           CLOSE CKPT-FL.
 
+          801-CHECK-OPEN-STATUS.
+           IF NOT STTS-OK
+              MOVE 'OPEN IN-FILE' TO WS-ERR-CTX
+              MOVE STTS TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
 
+          802-CHECK-READ-STATUS.
+           IF NOT STTS-OK AND NOT STTS-EOF
+              MOVE STTS TO WS-ERR-STATUS
+              PERFORM 900-ERROR-ABEND
+           END-IF.
 
-          999-FIN.
-           CLOSE IN-FILE.
-           DISPLAY "BYE WR> " WR.
-           STOP RUN.
+          900-ERROR-ABEND.
+           DISPLAY 'FATAL I/O ERROR ON ' WS-ERR-CTX ' STATUS='
+                   WS-ERR-STATUS.
+           OPEN EXTEND ERR-FL.
+           IF STTS-ERR-OK
+              MOVE SPACES TO ERR-REC
+              STRING WS-ERR-CTX     DELIMITED BY SIZE
+                     ' STATUS='     DELIMITED BY SIZE
+                     WS-ERR-STATUS  DELIMITED BY SIZE
+                     INTO ERR-REC
+              END-STRING
+              WRITE ERR-REC
+              IF NOT STTS-ERR-OK
+                 DISPLAY 'WARNING: ERROR-REPORT WRITE FAILED, STATUS='
+                         STTS-ERR
+              END-IF
+              CLOSE ERR-FL
+           ELSE
+              DISPLAY 'WARNING: COULD NOT OPEN ERROR REPORT, STATUS='
+                      STTS-ERR
+           END-IF.
+           MOVE 16 TO RETURN-CODE.
+           PERFORM 999-FIN.
        END PROGRAM FILE-HANDLER-01.
