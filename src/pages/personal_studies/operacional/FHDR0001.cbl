@@ -3,6 +3,35 @@
       * Date: 20220712
       * Purpose: ESTUDAR COBOL
       * Tectonics: cobc
+      * Modification History:
+      *  20260809 TA - IN-FL NAME IS NOW A RUN-TIME PARAMETER SO THE
+      *                JOB CAN BE SCHEDULED UNATTENDED AGAINST A
+      *                DATE-STAMPED LOG FILE WITHOUT A RECOMPILE.
+      *  20260809 TA - OUT-FL ACTIVATED: EVERY RECORD READ IS WRITTEN
+      *                BACK OUT WITH A PROCESSED/ERROR MARKER SO THE
+      *                NEXT JOB IN THE CHAIN HAS A REAL FILE TO READ.
+      *  20260809 TA - ADDED RECORD-COUNT RECONCILIATION AGAINST A
+      *                TRAILER RECORD (OR AN EXTERNALLY SUPPLIED
+      *                EXPECTED COUNT) SO A TRUNCATED TRANSFER FAILS
+      *                LOUDLY INSTEAD OF PROCESSING SILENTLY SHORT.
+      *  20260809 TA - ARR01 NOW HOLDS THE REAL RECORDS READ FROM
+      *                IN-FL INSTEAD OF COMPUTED JUNK; 300-END PRINTS
+      *                A COUNT-PER-DAY SUMMARY TABULATED FROM IT.
+      *  20260809 TA - EDIT-VALIDATE RC-AMOUNT/RC-DT-M/RC-DT-D; RECORDS
+      *                THAT FAIL GO TO A REJECT LISTING (REJ-FL) AND
+      *                OUT-FL WITH AN ERROR MARKER INSTEAD OF BEING
+      *                DISPLAYED AND SUMMARIZED AS IF THEY WERE CLEAN.
+      *  20260809 TA - REVIEW FIXES: OUT-FL/REJ-FL SEPARATOR BYTES ARE
+      *                NOW MOVED IN AT WRITE TIME (SEE FHBOOK03/04);
+      *                IN-FL/OUT-FL/REJ-FL NOW CARRY FILE STATUS AND
+      *                ABEND CLEANLY ON A REAL I/O ERROR INSTEAD OF
+      *                CRASHING RAW; OUT-FL/REJ-FL NAMES CAN BE PASSED
+      *                AT RUN TIME AND OTHERWISE DEFAULT ALONGSIDE
+      *                IN-FL INSTEAD OF A HARDCODED PERSONAL PATH; THE
+      *                PER-DAY SUMMARY NO LONGER COUNTS REJECTED
+      *                RECORDS' EMPTY ARR01 SLOTS; AND THE AMOUNT EDIT
+      *                NO LONGER REJECTS EVERY NORMAL DECIMAL/PADDED
+      *                VALUE.
       ******************************************************************
        IDENTIFICATION DIVISION.
         PROGRAM-ID. FHDR0001.
@@ -11,17 +40,67 @@
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-          SELECT IN-FL ASSIGN 'C:\Users\F9329132\operacional\log_01.txt'
-          ORGANIZATION IS LINE SEQUENTIAL.
-      *   SELECT OUT-FL ASSIGN ''.
+          SELECT IN-FL ASSIGN TO WS-IN-FL-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-IN.
+          SELECT OUT-FL ASSIGN TO WS-OUT-FL-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-OUT.
+          SELECT REJ-FL ASSIGN TO WS-REJ-FL-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-REJ.
        DATA DIVISION.
         FILE SECTION.
          COPY 'FHBOOK01.COB'.
+         COPY 'FHBOOK03.COB'.
+         COPY 'FHBOOK04.COB'.
 
         WORKING-STORAGE SECTION.
       * COPY 'C:\Users\F9329132\operacional\FHBOOK01.COB'.
         COPY 'FHBOOK02.COB'.
 
+         77  WS-ARG-NUM             PIC 9(02)   VALUE 1.
+         77  WS-IN-FL-NAME          PIC X(60)   VALUE SPACES.
+         77  WS-OUT-FL-NAME         PIC X(60)   VALUE SPACES.
+         77  WS-REJ-FL-NAME         PIC X(60)   VALUE SPACES.
+         77  WS-RUN-DATE            PIC 9(08)   VALUE ZEROS.
+
+         77  WS-EXPECTED-CT         PIC 9(05)   VALUE ZEROS.
+         77  WS-EXPECTED-CT-X       PIC X(05)   VALUE SPACES.
+         77  WS-TRAILER-SW          PIC X(01)   VALUE 'N'.
+             88  WS-TRAILER-FOUND        VALUE 'Y'.
+
+         77  WS-VALID-SW            PIC X(01)   VALUE 'Y'.
+             88  WS-REC-VALID           VALUE 'Y'.
+         77  WS-REJ-REASON          PIC X(25)   VALUE SPACES.
+
+         77  STTS-IN                PIC XX      VALUE '..'.
+             88  STTS-IN-OK              VALUE '00'.
+             88  STTS-IN-EOF             VALUE '10'.
+         77  STTS-OUT               PIC XX      VALUE '..'.
+             88  STTS-OUT-OK             VALUE '00'.
+         77  STTS-REJ               PIC XX      VALUE '..'.
+             88  STTS-REJ-OK             VALUE '00'.
+         77  WS-ERR-CTX             PIC X(20)   VALUE SPACES.
+         77  WS-ERR-STATUS          PIC XX      VALUE SPACES.
+         77  WS-IN-OPEN-SW          PIC X(01)   VALUE 'N'.
+             88  WS-IN-OPEN              VALUE 'Y'.
+         77  WS-OUT-OPEN-SW         PIC X(01)   VALUE 'N'.
+             88  WS-OUT-OPEN             VALUE 'Y'.
+         77  WS-REJ-OPEN-SW         PIC X(01)   VALUE 'N'.
+             88  WS-REJ-OPEN             VALUE 'Y'.
+
+         77  WS-BASE-PATH           PIC X(60)   VALUE SPACES.
+         77  WS-SLASH-POS           PIC 9(02)   VALUE ZEROS.
+         77  WS-SCAN-IX             PIC 9(02)   VALUE ZEROS.
+
+         77  WS-AMT-IX              PIC 9(02)   VALUE ZEROS.
+         77  WS-AMT-DOT-CT          PIC 9(01)   VALUE ZEROS.
+         77  WS-AMT-DIGIT-CT        PIC 9(02)   VALUE ZEROS.
+         77  WS-AMT-CH              PIC X(01)   VALUE SPACE.
+         77  WS-AMT-BAD-SW          PIC X(01)   VALUE 'N'.
+             88  WS-AMT-BAD              VALUE 'Y'.
+
 
        PROCEDURE DIVISION.
          000-MAIN.
@@ -32,23 +111,86 @@
         100-INIT.
          DISPLAY 'INIT: FHDR0001'.
       *  DISPLAY XABLAU '<'.
-         MOVE 0 TO CT-03.
-         PERFORM 101-LP UNTIL CT-03 > 8.
-         MOVE 0 TO CT-03.
-         PERFORM 102-LP UNTIL CT-03 > 8.
+         MOVE 1 TO WS-ARG-NUM.
+         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+         ACCEPT WS-IN-FL-NAME FROM ARGUMENT-VALUE
+           ON EXCEPTION
+            MOVE SPACES TO WS-IN-FL-NAME
+         END-ACCEPT.
+         IF WS-IN-FL-NAME = SPACES
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            STRING 'C:\Users\F9329132\operacional\log_'
+                   DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+                   INTO WS-IN-FL-NAME
+            END-STRING
+            DISPLAY 'NO FILE NAME PASSED, USING TODAY: ' WS-IN-FL-NAME
+         ELSE
+            DISPLAY 'IN-FL NAME PASSED AT RUN TIME: ' WS-IN-FL-NAME
+         END-IF.
 
+         MOVE 2 TO WS-ARG-NUM.
+         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+         ACCEPT WS-EXPECTED-CT-X FROM ARGUMENT-VALUE
+           ON EXCEPTION
+            MOVE SPACES TO WS-EXPECTED-CT-X
+         END-ACCEPT.
+         IF WS-EXPECTED-CT-X NOT = SPACES
+            MOVE WS-EXPECTED-CT-X TO WS-EXPECTED-CT
+            DISPLAY 'EXPECTED RECORD COUNT PASSED AT RUN TIME: '
+                    WS-EXPECTED-CT
+         END-IF.
 
+         PERFORM 101-DERIVE-BASE-PATH.
+         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
 
-         PERFORM 300-END.
-        101-LP.
-          ADD 1 TO CT-03.
-          COMPUTE CT-04 = CT-03*2 + 1 .
-          DISPLAY ' INP>' CT-04.
-          MOVE CT-04 TO ARR01(CT-03).
+         MOVE 3 TO WS-ARG-NUM.
+         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+         ACCEPT WS-OUT-FL-NAME FROM ARGUMENT-VALUE
+           ON EXCEPTION
+            MOVE SPACES TO WS-OUT-FL-NAME
+         END-ACCEPT.
+         IF WS-OUT-FL-NAME = SPACES
+            STRING WS-BASE-PATH   DELIMITED BY SPACE
+                   'log_out_'     DELIMITED BY SIZE
+                   WS-RUN-DATE    DELIMITED BY SIZE
+                   '.txt'         DELIMITED BY SIZE
+                   INTO WS-OUT-FL-NAME
+            END-STRING
+         END-IF.
+         DISPLAY 'OUT-FL NAME FOR THIS RUN: ' WS-OUT-FL-NAME.
 
-        102-LP.
-          ADD 1 TO CT-03.
-          DISPLAY ' > ' ARR01(CT-03).
+         MOVE 4 TO WS-ARG-NUM.
+         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+         ACCEPT WS-REJ-FL-NAME FROM ARGUMENT-VALUE
+           ON EXCEPTION
+            MOVE SPACES TO WS-REJ-FL-NAME
+         END-ACCEPT.
+         IF WS-REJ-FL-NAME = SPACES
+            STRING WS-BASE-PATH   DELIMITED BY SPACE
+                   'log_rej_'     DELIMITED BY SIZE
+                   WS-RUN-DATE    DELIMITED BY SIZE
+                   '.txt'         DELIMITED BY SIZE
+                   INTO WS-REJ-FL-NAME
+            END-STRING
+         END-IF.
+         DISPLAY 'REJECT LISTING FOR THIS RUN: ' WS-REJ-FL-NAME.
+
+        101-DERIVE-BASE-PATH.
+         MOVE SPACES TO WS-BASE-PATH.
+         MOVE ZEROS TO WS-SLASH-POS.
+         MOVE 1 TO WS-SCAN-IX.
+         PERFORM 102-SCAN-FOR-SLASH UNTIL WS-SCAN-IX > 60.
+         IF WS-SLASH-POS > 0
+            MOVE WS-IN-FL-NAME(1:WS-SLASH-POS) TO WS-BASE-PATH
+         END-IF.
+
+        102-SCAN-FOR-SLASH.
+         IF WS-IN-FL-NAME(WS-SCAN-IX:1) = '\'
+            MOVE WS-SCAN-IX TO WS-SLASH-POS
+         END-IF.
+         ADD 1 TO WS-SCAN-IX.
 
         200-PROCESS.
          DISPLAY 'PROCESS: FHDR0001'.
@@ -57,12 +199,18 @@
         201-READ-FILE.
          DISPLAY 'TRYING TO READ THE FILE'.
          MOVE ZEROS TO CT-01
+         MOVE ZEROS TO CT-09
          MOVE 1 TO CT-02
 
          OPEN INPUT IN-FL.
+         OPEN OUTPUT OUT-FL.
+         OPEN OUTPUT REJ-FL.
+         PERFORM 801-CHECK-OPEN-STATUS.
 
-         PERFORM 202-READ-NEXT-REC UNTIL CT-02 = 0 OR CT>2.
+         PERFORM 202-READ-NEXT-REC UNTIL CT-02 = 0.
          CLOSE IN-FL.
+         CLOSE OUT-FL.
+         CLOSE REJ-FL.
 
         202-READ-NEXT-REC.
          READ IN-FL
@@ -70,16 +218,238 @@
            DISPLAY 'EOF, CT-02 = 0'
            MOVE ZEROS TO CT-02
           NOT AT END
-           PERFORM 203-DISPLAY-REC
+           CONTINUE
          END-READ.
-         DISPLAY '     CT-01++'.
-         ADD 1 TO CT-01.
+         MOVE 'READ IN-FL' TO WS-ERR-CTX.
+         PERFORM 802-CHECK-READ-STATUS.
+         IF CT-02 NOT = 0
+           IF RC-DESC-A(1:7) = 'TRAILER'
+              PERFORM 205-TAKE-TRAILER-REC
+           ELSE
+              ADD 1 TO CT-01
+              DISPLAY '     CT-01++'
+              PERFORM 203-DISPLAY-REC
+              PERFORM 210-VALIDATE-REC
+              IF WS-REC-VALID
+                 PERFORM 204-WRITE-OUT-REC
+                 PERFORM 206-STORE-ARR01
+              ELSE
+                 ADD 1 TO CT-08
+                 PERFORM 207-WRITE-REJECT-REC
+                 PERFORM 208-WRITE-OUT-REJECTED
+              END-IF
+           END-IF
+         END-IF.
         203-DISPLAY-REC.
          DISPLAY ' ' RC-DT-D '/' RC-DT-M '/' RC-DT-Y.
          DISPLAY ' "' RC-DESC-A.
          DISPLAY '  ' RC-DESC-B '"'.
 
+        205-TAKE-TRAILER-REC.
+         DISPLAY 'TRAILER RECORD FOUND: ' RC-DESC-B.
+         SET WS-TRAILER-FOUND TO TRUE.
+         MOVE ZEROS TO CT-02.
+         IF WS-EXPECTED-CT-X = SPACES
+            MOVE RC-DESC-B(1:5) TO WS-EXPECTED-CT
+         END-IF.
+
+        204-WRITE-OUT-REC.
+         MOVE RC-DT-D    TO OUT-DT-D.
+         MOVE '/'        TO OUT-SEP1.
+         MOVE RC-DT-M    TO OUT-DT-M.
+         MOVE '/'        TO OUT-SEP2.
+         MOVE RC-DT-Y    TO OUT-DT-Y.
+         MOVE SPACE      TO OUT-SEP3.
+         MOVE RC-DESC-A  TO OUT-DESC-A.
+         MOVE SPACE      TO OUT-SEP4.
+         MOVE RC-DESC-B  TO OUT-DESC-B.
+         MOVE SPACE      TO OUT-SEP5.
+         MOVE RC-AMOUNT  TO OUT-AMOUNT.
+         MOVE SPACE      TO OUT-SEP6.
+         MOVE RC-TYPE-CD TO OUT-TYPE-CD.
+         MOVE SPACE      TO OUT-SEP7.
+         SET OUT-MARKER-OK TO TRUE.
+         WRITE OUT-REC.
+
+        210-VALIDATE-REC.
+         MOVE 'Y' TO WS-VALID-SW.
+         MOVE SPACES TO WS-REJ-REASON.
+         PERFORM 211-VALIDATE-AMOUNT.
+         IF WS-AMT-BAD
+            MOVE 'N' TO WS-VALID-SW
+            MOVE 'INVALID AMOUNT' TO WS-REJ-REASON
+         END-IF.
+         IF RC-DT-M > 12 OR RC-DT-M < 1
+            MOVE 'N' TO WS-VALID-SW
+            MOVE 'INVALID MONTH' TO WS-REJ-REASON
+         END-IF.
+         IF RC-DT-D > 31 OR RC-DT-D < 1
+            MOVE 'N' TO WS-VALID-SW
+            MOVE 'INVALID DAY' TO WS-REJ-REASON
+         END-IF.
+
+      * RC-AMOUNT IS A FREE-FORM X(10) FIELD ("200.00" OR "20000"
+      * SPACE-PADDED), NOT A PURE NUMERIC PICTURE, SO THE COBOL
+      * NUMERIC CLASS TEST (WHICH DEMANDS ALL-DIGIT BYTES) WOULD
+      * REJECT EVERY DECIMAL OR SPACE-PADDED AMOUNT. INSTEAD WALK
+      * THE FIELD AND ACCEPT DIGITS, AT MOST ONE '.', AND SPACES.
+        211-VALIDATE-AMOUNT.
+         MOVE 'N' TO WS-AMT-BAD-SW.
+         MOVE ZEROS TO WS-AMT-DOT-CT.
+         MOVE ZEROS TO WS-AMT-DIGIT-CT.
+         MOVE 1 TO WS-AMT-IX.
+         PERFORM 212-SCAN-AMOUNT-CHAR UNTIL WS-AMT-IX > 10.
+         IF WS-AMT-DIGIT-CT = 0
+            MOVE 'Y' TO WS-AMT-BAD-SW
+         END-IF.
+
+        212-SCAN-AMOUNT-CHAR.
+         MOVE RC-AMOUNT(WS-AMT-IX:1) TO WS-AMT-CH.
+         EVALUATE TRUE
+            WHEN WS-AMT-CH >= '0' AND WS-AMT-CH <= '9'
+               ADD 1 TO WS-AMT-DIGIT-CT
+            WHEN WS-AMT-CH = '.'
+               ADD 1 TO WS-AMT-DOT-CT
+               IF WS-AMT-DOT-CT > 1
+                  MOVE 'Y' TO WS-AMT-BAD-SW
+               END-IF
+            WHEN WS-AMT-CH = SPACE
+               CONTINUE
+            WHEN OTHER
+               MOVE 'Y' TO WS-AMT-BAD-SW
+         END-EVALUATE.
+         ADD 1 TO WS-AMT-IX.
+
+        207-WRITE-REJECT-REC.
+         MOVE RC-DT-D    TO REJ-DT-D.
+         MOVE '/'        TO REJ-SEP1.
+         MOVE RC-DT-M    TO REJ-DT-M.
+         MOVE '/'        TO REJ-SEP2.
+         MOVE RC-DT-Y    TO REJ-DT-Y.
+         MOVE SPACE      TO REJ-SEP3.
+         MOVE RC-DESC-A  TO REJ-DESC-A.
+         MOVE SPACE      TO REJ-SEP4.
+         MOVE RC-AMOUNT  TO REJ-AMOUNT.
+         MOVE SPACE      TO REJ-SEP5.
+         MOVE RC-TYPE-CD TO REJ-TYPE-CD.
+         MOVE SPACE      TO REJ-SEP6.
+         MOVE WS-REJ-REASON TO REJ-REASON.
+         WRITE REJ-REC.
+         DISPLAY 'REJECTED: ' WS-REJ-REASON.
+
+        208-WRITE-OUT-REJECTED.
+         MOVE RC-DT-D    TO OUT-DT-D.
+         MOVE '/'        TO OUT-SEP1.
+         MOVE RC-DT-M    TO OUT-DT-M.
+         MOVE '/'        TO OUT-SEP2.
+         MOVE RC-DT-Y    TO OUT-DT-Y.
+         MOVE SPACE      TO OUT-SEP3.
+         MOVE RC-DESC-A  TO OUT-DESC-A.
+         MOVE SPACE      TO OUT-SEP4.
+         MOVE RC-DESC-B  TO OUT-DESC-B.
+         MOVE SPACE      TO OUT-SEP5.
+         MOVE RC-AMOUNT  TO OUT-AMOUNT.
+         MOVE SPACE      TO OUT-SEP6.
+         MOVE RC-TYPE-CD TO OUT-TYPE-CD.
+         MOVE SPACE      TO OUT-SEP7.
+         SET OUT-MARKER-ERROR TO TRUE.
+         WRITE OUT-REC.
+
+        206-STORE-ARR01.
+         IF CT-09 < 500
+            ADD 1 TO CT-09
+            MOVE RC-DT-D    TO ARR01-DT-D(CT-09)
+            MOVE RC-DT-M    TO ARR01-DT-M(CT-09)
+            MOVE RC-DT-Y    TO ARR01-DT-Y(CT-09)
+            MOVE RC-DESC-A  TO ARR01-DESC-A(CT-09)
+         ELSE
+            DISPLAY 'WARNING: ARR01 TABLE FULL, RECORD NOT STORED'
+         END-IF.
+
         300-END.
+         DISPLAY 'RECORDS PROCESSED: ' CT-01.
+         DISPLAY 'RECORDS REJECTED: ' CT-08.
+         IF WS-EXPECTED-CT > ZEROS
+            IF CT-01 = WS-EXPECTED-CT
+               DISPLAY 'RECONCILED - EXPECTED ' WS-EXPECTED-CT
+                       ' RECEIVED ' CT-01
+            ELSE
+               DISPLAY 'COUNT MISMATCH - EXPECTED ' WS-EXPECTED-CT
+                       ' RECEIVED ' CT-01
+            END-IF
+         ELSE
+            DISPLAY 'NO EXPECTED COUNT SUPPLIED, RECONCILIATION SKIPPED'
+         END-IF.
+         PERFORM 301-SUMMARY-BY-DAY.
+         PERFORM 302-PRINT-SUMMARY.
          DISPLAY 'END-PROGRAM: FHDR0001'.
          STOP RUN.
+
+        301-SUMMARY-BY-DAY.
+         MOVE 1 TO CT-05.
+         PERFORM 303-ACCUM-DAY UNTIL CT-05 > CT-09.
+
+        303-ACCUM-DAY.
+         IF CT-05 NOT > 500
+            ADD 1 TO DAY-SUMM(ARR01-DT-D(CT-05))
+         END-IF.
+         ADD 1 TO CT-05.
+
+        302-PRINT-SUMMARY.
+         DISPLAY '===== SUMMARY: ENTRIES PER DAY ====='.
+         MOVE 1 TO CT-06.
+         PERFORM 304-PRINT-DAY-LINE UNTIL CT-06 > 31.
+
+        304-PRINT-DAY-LINE.
+         IF DAY-SUMM(CT-06) > ZEROS
+            DISPLAY 'DAY ' CT-06 ': ' DAY-SUMM(CT-06) ' ENTRIES'
+         END-IF.
+         ADD 1 TO CT-06.
+
+        801-CHECK-OPEN-STATUS.
+         IF STTS-IN-OK
+            SET WS-IN-OPEN TO TRUE
+         END-IF.
+         IF NOT STTS-IN-OK
+            MOVE 'OPEN IN-FL' TO WS-ERR-CTX
+            MOVE STTS-IN     TO WS-ERR-STATUS
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+         IF STTS-OUT-OK
+            SET WS-OUT-OPEN TO TRUE
+         END-IF.
+         IF NOT STTS-OUT-OK
+            MOVE 'OPEN OUT-FL' TO WS-ERR-CTX
+            MOVE STTS-OUT     TO WS-ERR-STATUS
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+         IF STTS-REJ-OK
+            SET WS-REJ-OPEN TO TRUE
+         END-IF.
+         IF NOT STTS-REJ-OK
+            MOVE 'OPEN REJ-FL' TO WS-ERR-CTX
+            MOVE STTS-REJ     TO WS-ERR-STATUS
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+
+        802-CHECK-READ-STATUS.
+         IF NOT STTS-IN-OK AND NOT STTS-IN-EOF
+            MOVE STTS-IN TO WS-ERR-STATUS
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+
+        900-ERROR-ABEND.
+         DISPLAY 'FATAL I/O ERROR ON ' WS-ERR-CTX ' STATUS='
+                 WS-ERR-STATUS.
+         IF WS-IN-OPEN
+            CLOSE IN-FL
+         END-IF.
+         IF WS-OUT-OPEN
+            CLOSE OUT-FL
+         END-IF.
+         IF WS-REJ-OPEN
+            CLOSE REJ-FL
+         END-IF.
+         MOVE 16 TO RETURN-CODE.
+         STOP RUN.
        END PROGRAM FHDR0001.
