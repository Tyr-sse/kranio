@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: FHBOOK01.COB
+      * Purpose: RECORD LAYOUT FOR THE DAILY OPERATIONAL LOG (IN-FL)
+      *          USED BY FHDR0001 AND FHMES0001
+      * Modification History:
+      *  20260809 TA - ADDED RC-AMOUNT AND RC-TYPE-CD SO FHDR0001 HAS
+      *                SOMETHING NUMERIC/CATEGORICAL TO EDIT-VALIDATE
+      *                INSTEAD OF ONLY FREE-TEXT DESCRIPTIONS.
+      ******************************************************************
+       FD  IN-FL.
+       01  RC-REGISTRO-LOG.
+           05  RC-DT-D             PIC 9(02).
+           05  FILLER              PIC X(01)   VALUE '/'.
+           05  RC-DT-M             PIC 9(02).
+           05  FILLER              PIC X(01)   VALUE '/'.
+           05  RC-DT-Y             PIC 9(04).
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  RC-DESC-A           PIC X(20).
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  RC-DESC-B           PIC X(30).
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  RC-AMOUNT           PIC X(10).
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  RC-TYPE-CD          PIC X(02).
+               88  RC-TYPE-DEBITO       VALUE 'DB'.
+               88  RC-TYPE-CREDITO      VALUE 'CR'.
+               88  RC-TYPE-AJUSTE       VALUE 'AJ'.
