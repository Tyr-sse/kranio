@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: FHBOOK03.COB
+      * Purpose: RECORD LAYOUT FOR THE PROCESSED-OUTPUT FILE (OUT-FL)
+      *          WRITTEN BY FHDR0001 SO DOWNSTREAM JOBS DO NOT HAVE TO
+      *          RE-RUN FHDR0001 AGAINST THE RAW LOG.
+      * Modification History:
+      *  20260809 TA - CARRY RC-AMOUNT/RC-TYPE-CD THROUGH TO OUT-FL SO
+      *                THEY ARE NOT LOST BETWEEN THE VALIDATION PASS
+      *                AND THE NEXT JOB IN THE CHAIN.
+      *  20260809 TA - SEPARATOR BYTES ARE NOW NAMED FIELDS SET BY
+      *                MOVE IN THE WRITE PARAGRAPHS INSTEAD OF FILE
+      *                SECTION VALUE CLAUSES, WHICH GNUCOBOL NEVER
+      *                APPLIES AT RUN TIME - THE OLD FILLERS CAME OUT
+      *                AS LOW-VALUES AND ABORTED EVERY WRITE.
+      ******************************************************************
+       FD  OUT-FL.
+       01  OUT-REC.
+           05  OUT-DT-D            PIC 9(02).
+           05  OUT-SEP1            PIC X(01).
+           05  OUT-DT-M            PIC 9(02).
+           05  OUT-SEP2            PIC X(01).
+           05  OUT-DT-Y            PIC 9(04).
+           05  OUT-SEP3            PIC X(01).
+           05  OUT-DESC-A          PIC X(20).
+           05  OUT-SEP4            PIC X(01).
+           05  OUT-DESC-B          PIC X(30).
+           05  OUT-SEP5            PIC X(01).
+           05  OUT-AMOUNT          PIC X(10).
+           05  OUT-SEP6            PIC X(01).
+           05  OUT-TYPE-CD         PIC X(02).
+           05  OUT-SEP7            PIC X(01).
+           05  OUT-MARKER          PIC X(05).
+               88  OUT-MARKER-OK        VALUE 'OK   '.
+               88  OUT-MARKER-ERROR     VALUE 'ERROR'.
