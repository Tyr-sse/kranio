@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: FHBOOK02.COB
+      * Purpose: WORKING-STORAGE COUNTERS, THE ARR01 IN-MEMORY TABLE
+      *          OF RECORDS READ FROM IN-FL, AND THE PER-DAY SUMMARY
+      *          TABLE TABULATED FROM IT AT 300-END.
+      * Modification History:
+      *  20260809 TA - ARR01 REPURPOSED FROM THE THROWAWAY INIT-TIME
+      *                LOOP TABLE TO HOLD THE ACTUAL RC-DT-Y/M/D AND
+      *                RC-DESC-A OF EACH RECORD READ, PLUS DAY-SUMM
+      *                FOR THE PER-DAY TOTALS REPORT.
+      *  20260809 TA - ADDED CT-09, WHICH COUNTS ONLY THE RECORDS
+      *                ACTUALLY STORED INTO ARR01 (I.E. RECORDS THAT
+      *                PASSED EDIT-VALIDATION). CT-01 COUNTS EVERY
+      *                NON-TRAILER RECORD READ, VALID OR REJECTED, SO
+      *                IT IS NOT SAFE TO USE AS THE ARR01 SUBSCRIPT OR
+      *                THE PER-DAY SUMMARY'S UPPER BOUND.
+      ******************************************************************
+       77  CT-01                   PIC 9(05)   VALUE ZEROS.
+       77  CT-02                   PIC 9(01)   VALUE ZEROS.
+       77  CT-05                   PIC 9(05)   VALUE ZEROS.
+       77  CT-06                   PIC 9(02)   VALUE ZEROS.
+       77  CT-08                   PIC 9(05)   VALUE ZEROS.
+       77  CT-09                   PIC 9(05)   VALUE ZEROS.
+
+       01  TB-ARR01.
+           05  ARR01               OCCURS 500 TIMES.
+               10  ARR01-DT-D          PIC 9(02).
+               10  ARR01-DT-M          PIC 9(02).
+               10  ARR01-DT-Y          PIC 9(04).
+               10  ARR01-DESC-A        PIC X(20).
+
+       01  TB-DAY-SUMM.
+           05  DAY-SUMM            OCCURS 31 TIMES
+                                    PIC 9(05).
