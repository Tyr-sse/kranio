@@ -0,0 +1,259 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20260809
+      * Purpose: MONTH-END ROLLUP OVER THE ACCUMULATED FHBOOK01 HISTORY
+      *          FILE - TOTALS BY RC-DESC-A CATEGORY, PER WEEK AND PER
+      *          MONTH, SO WE DO NOT HAVE TO RE-RUN FHDR0001 ONCE PER
+      *          SAVED DAILY LOG JUST TO ADD THE NUMBERS UP BY HAND.
+      * Tectonics: cobc
+      * Modification History:
+      *  20260809 TA - REVIEW FIXES: IN-FL NOW CARRIES FILE STATUS AND
+      *                ABENDS CLEANLY ON A REAL I/O ERROR; DEFAULT
+      *                HISTORY FILE NAME IS NO LONGER TIED TO ONE
+      *                DEVELOPER'S ACCOUNT; A CATEGORY-TABLE OVERFLOW
+      *                NO LONGER GETS SILENTLY TALLIED INTO THE LAST
+      *                LEGITIMATE CATEGORY'S TOTALS.
+      *  20260809 TA - FURTHER REVIEW FIXES: THIS PROGRAM'S OWN COUNTERS
+      *                AND FILE STATUS (FORMERLY BARE CT-01/CT-02/CT-07/
+      *                STTS) ARE NOW WS-CT-01/WS-CT-02/WS-CT-07/WS-STTS,
+      *                SO EVERY WORKING-STORAGE ITEM THIS PROGRAM OWNS
+      *                (AS OPPOSED TO ONE PULLED IN FROM A COPYBOOK)
+      *                FOLLOWS ONE NAMING CONVENTION INSTEAD OF MIXING
+      *                BARE AND WS- NAMES IN THE SAME BLOCK.
+      *  20260809 TA - REVIEW FIX: 210-CLASSIFY-REC WAS ONLY COUNTING
+      *                ENTRIES PER CATEGORY, NOT ADDING UP RC-AMOUNT, SO
+      *                THE ROLLUP COULD NOT ANSWER "HOW MUCH" IN CURRENCY
+      *                TERMS - ONLY "HOW MANY". CAT-WK-AMT/CAT-MO-AMT
+      *                NOW CARRY THE SUMMED AMOUNT ALONGSIDE THE EXISTING
+      *                ENTRY COUNTS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. FHMES0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          SELECT IN-FL ASSIGN TO WS-HIST-FL-NAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-STTS.
+       DATA DIVISION.
+        FILE SECTION.
+         COPY 'FHBOOK01.COB'.
+
+        WORKING-STORAGE SECTION.
+         77  WS-ARG-NUM              PIC 9(02)   VALUE 1.
+         77  WS-HIST-FL-NAME         PIC X(60)   VALUE SPACES.
+
+         77  WS-CT-01                   PIC 9(07)   VALUE ZEROS.
+         77  WS-CT-02                   PIC 9(01)   VALUE ZEROS.
+         77  WS-CT-07                   PIC 9(03)   VALUE ZEROS.
+         77  WS-WEEK-NO              PIC 9(01)   VALUE ZEROS.
+         77  WS-CAT-FOUND-SW         PIC X(01)   VALUE 'N'.
+             88  WS-CAT-FOUND             VALUE 'Y'.
+         77  WS-CAT-OVFL-SW          PIC X(01)   VALUE 'N'.
+             88  WS-CAT-OVERFLOW          VALUE 'Y'.
+
+         77  WS-STTS                    PIC XX      VALUE '..'.
+             88  WS-STTS-OK                  VALUE '00'.
+             88  WS-STTS-EOF                 VALUE '10'.
+         77  WS-ERR-CTX              PIC X(20)   VALUE SPACES.
+         77  WS-IN-OPEN-SW           PIC X(01)   VALUE 'N'.
+             88  WS-IN-OPEN               VALUE 'Y'.
+
+         77  WS-AMT-IX               PIC 9(02)   VALUE ZEROS.
+         77  WS-AMT-CH               PIC X(01)   VALUE SPACE.
+         77  WS-AMT-DGT              PIC 9(01)   VALUE ZEROS.
+         77  WS-AMT-INT-NUM          PIC 9(07)   VALUE ZEROS.
+         77  WS-AMT-DEC-NUM          PIC 9(02)   VALUE ZEROS.
+         77  WS-AMT-DEC-DGTS         PIC 9(01)   VALUE ZEROS.
+         77  WS-AMT-DOT-SW           PIC X(01)   VALUE 'N'.
+             88  WS-AMT-SEEN-DOT         VALUE 'Y'.
+         77  WS-CAT-AMOUNT           PIC 9(07)V99 VALUE ZEROS.
+
+         01  TB-CATEGORIA.
+             05  CAT-QTDE            PIC 9(03)   VALUE ZEROS.
+             05  CAT-TAB             OCCURS 50 TIMES.
+                 10  CAT-NOME            PIC X(20).
+                 10  CAT-WK-TOT          OCCURS 5 TIMES
+                                         PIC 9(07).
+                 10  CAT-MO-TOT          PIC 9(07).
+                 10  CAT-WK-AMT          OCCURS 5 TIMES
+                                         PIC 9(07)V99.
+                 10  CAT-MO-AMT          PIC 9(07)V99.
+
+
+       PROCEDURE DIVISION.
+         000-MAIN.
+         DISPLAY 'MAIN: FHMES0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: FHMES0001'.
+         MOVE 1 TO WS-ARG-NUM.
+         DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+         ACCEPT WS-HIST-FL-NAME FROM ARGUMENT-VALUE
+           ON EXCEPTION
+            MOVE SPACES TO WS-HIST-FL-NAME
+         END-ACCEPT.
+         IF WS-HIST-FL-NAME = SPACES
+            MOVE 'log_history.txt' TO WS-HIST-FL-NAME
+         END-IF.
+         DISPLAY 'HISTORY FILE FOR THIS RUN: ' WS-HIST-FL-NAME.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: FHMES0001'.
+         PERFORM 201-READ-FILE.
+
+        201-READ-FILE.
+         DISPLAY 'TRYING TO READ THE HISTORY FILE'.
+         MOVE ZEROS TO WS-CT-01.
+         MOVE 1 TO WS-CT-02.
+
+         OPEN INPUT IN-FL.
+         PERFORM 801-CHECK-OPEN-STATUS.
+         PERFORM 202-READ-NEXT-REC UNTIL WS-CT-02 = 0.
+         CLOSE IN-FL.
+
+        202-READ-NEXT-REC.
+         READ IN-FL
+          AT END
+           DISPLAY 'EOF, WS-CT-02 = 0'
+           MOVE ZEROS TO WS-CT-02
+          NOT AT END
+           ADD 1 TO WS-CT-01
+           PERFORM 210-CLASSIFY-REC
+         END-READ.
+         MOVE 'READ IN-FL' TO WS-ERR-CTX.
+         PERFORM 802-CHECK-READ-STATUS.
+
+        210-CLASSIFY-REC.
+         COMPUTE WS-WEEK-NO = ((RC-DT-D - 1) / 7) + 1.
+         IF WS-WEEK-NO > 5
+            MOVE 5 TO WS-WEEK-NO
+         END-IF.
+         MOVE 'N' TO WS-CAT-OVFL-SW.
+         PERFORM 220-FIND-OR-ADD-CAT.
+         IF NOT WS-CAT-OVERFLOW
+            PERFORM 215-COMPUTE-AMOUNT
+            ADD 1 TO CAT-WK-TOT(WS-CT-07 WS-WEEK-NO)
+            ADD 1 TO CAT-MO-TOT(WS-CT-07)
+            ADD WS-CAT-AMOUNT TO CAT-WK-AMT(WS-CT-07 WS-WEEK-NO)
+            ADD WS-CAT-AMOUNT TO CAT-MO-AMT(WS-CT-07)
+         END-IF.
+
+      * RC-AMOUNT IS A FREE-FORM X(10) FIELD ("200.00" OR "20000" ARE
+      * BOTH VALID PER FHDR0001'S OWN EDIT), SO IT IS SCANNED DIGIT BY
+      * DIGIT THE SAME WAY FHDR0001'S 211-VALIDATE-AMOUNT DOES, RATHER
+      * THAN TRUSTING A STRAIGHT MOVE INTO A NUMERIC FIELD TO LINE THE
+      * DECIMAL POINT UP CORRECTLY.
+        215-COMPUTE-AMOUNT.
+         MOVE ZEROS TO WS-AMT-INT-NUM.
+         MOVE ZEROS TO WS-AMT-DEC-NUM.
+         MOVE ZEROS TO WS-AMT-DEC-DGTS.
+         MOVE 'N' TO WS-AMT-DOT-SW.
+         MOVE 1 TO WS-AMT-IX.
+         PERFORM 216-SCAN-AMOUNT-DIGIT UNTIL WS-AMT-IX > 10.
+         IF WS-AMT-DEC-DGTS = 1
+            COMPUTE WS-AMT-DEC-NUM = WS-AMT-DEC-NUM * 10
+         END-IF.
+         COMPUTE WS-CAT-AMOUNT =
+                 WS-AMT-INT-NUM + (WS-AMT-DEC-NUM / 100).
+
+        216-SCAN-AMOUNT-DIGIT.
+         MOVE RC-AMOUNT(WS-AMT-IX:1) TO WS-AMT-CH.
+         EVALUATE TRUE
+           WHEN WS-AMT-CH = '.'
+              SET WS-AMT-SEEN-DOT TO TRUE
+           WHEN WS-AMT-CH >= '0' AND WS-AMT-CH <= '9'
+              MOVE WS-AMT-CH TO WS-AMT-DGT
+              IF WS-AMT-SEEN-DOT
+                 IF WS-AMT-DEC-DGTS < 2
+                    COMPUTE WS-AMT-DEC-NUM =
+                            WS-AMT-DEC-NUM * 10 + WS-AMT-DGT
+                    ADD 1 TO WS-AMT-DEC-DGTS
+                 END-IF
+              ELSE
+                 COMPUTE WS-AMT-INT-NUM =
+                         WS-AMT-INT-NUM * 10 + WS-AMT-DGT
+              END-IF
+           WHEN OTHER
+              CONTINUE
+         END-EVALUATE.
+         ADD 1 TO WS-AMT-IX.
+
+        220-FIND-OR-ADD-CAT.
+         MOVE 'N' TO WS-CAT-FOUND-SW.
+         MOVE 1 TO WS-CT-07.
+         PERFORM 221-SEARCH-CAT
+           UNTIL WS-CT-07 > CAT-QTDE OR WS-CAT-FOUND.
+         IF NOT WS-CAT-FOUND
+            IF CAT-QTDE < 50
+               ADD 1 TO CAT-QTDE
+               MOVE CAT-QTDE TO WS-CT-07
+               MOVE RC-DESC-A TO CAT-NOME(WS-CT-07)
+            ELSE
+               DISPLAY 'WARNING: CATEGORY TABLE FULL, ' RC-DESC-A
+                       ' NOT TALLIED'
+               SET WS-CAT-OVERFLOW TO TRUE
+            END-IF
+         END-IF.
+
+        221-SEARCH-CAT.
+         IF CAT-NOME(WS-CT-07) = RC-DESC-A
+            SET WS-CAT-FOUND TO TRUE
+         ELSE
+            ADD 1 TO WS-CT-07
+         END-IF.
+
+        300-END.
+         DISPLAY 'RECORDS PROCESSED: ' WS-CT-01.
+         PERFORM 301-PRINT-REPORT.
+         DISPLAY 'END-PROGRAM: FHMES0001'.
+         STOP RUN.
+
+        301-PRINT-REPORT.
+         DISPLAY '===== MONTH-END TOTALS BY CATEGORY ====='.
+         MOVE 1 TO WS-CT-07.
+         PERFORM 302-PRINT-CAT-LINE UNTIL WS-CT-07 > CAT-QTDE.
+
+        302-PRINT-CAT-LINE.
+         DISPLAY 'CATEGORY: ' CAT-NOME(WS-CT-07).
+         DISPLAY '  WEEK 1: ' CAT-WK-TOT(WS-CT-07 1)
+                 '  WEEK 2: ' CAT-WK-TOT(WS-CT-07 2)
+                 '  WEEK 3: ' CAT-WK-TOT(WS-CT-07 3).
+         DISPLAY '  WEEK 4: ' CAT-WK-TOT(WS-CT-07 4)
+                 '  WEEK 5: ' CAT-WK-TOT(WS-CT-07 5).
+         DISPLAY '  MONTH TOTAL: ' CAT-MO-TOT(WS-CT-07).
+         DISPLAY '  WEEK 1 AMT: ' CAT-WK-AMT(WS-CT-07 1)
+                 '  WEEK 2 AMT: ' CAT-WK-AMT(WS-CT-07 2)
+                 '  WEEK 3 AMT: ' CAT-WK-AMT(WS-CT-07 3).
+         DISPLAY '  WEEK 4 AMT: ' CAT-WK-AMT(WS-CT-07 4)
+                 '  WEEK 5 AMT: ' CAT-WK-AMT(WS-CT-07 5).
+         DISPLAY '  MONTH TOTAL AMT: ' CAT-MO-AMT(WS-CT-07).
+         ADD 1 TO WS-CT-07.
+
+        801-CHECK-OPEN-STATUS.
+         IF WS-STTS-OK
+            SET WS-IN-OPEN TO TRUE
+         END-IF.
+         IF NOT WS-STTS-OK
+            MOVE 'OPEN IN-FL' TO WS-ERR-CTX
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+
+        802-CHECK-READ-STATUS.
+         IF NOT WS-STTS-OK AND NOT WS-STTS-EOF
+            PERFORM 900-ERROR-ABEND
+         END-IF.
+
+        900-ERROR-ABEND.
+         DISPLAY 'FATAL I/O ERROR ON ' WS-ERR-CTX ' STATUS=' WS-STTS.
+         IF WS-IN-OPEN
+            CLOSE IN-FL
+         END-IF.
+         MOVE 16 TO RETURN-CODE.
+         STOP RUN.
+       END PROGRAM FHMES0001.
