@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: FHBOOK04.COB
+      * Purpose: RECORD LAYOUT FOR THE REJECT LISTING (REJ-FL) WRITTEN
+      *          BY FHDR0001'S EDIT-VALIDATION PARAGRAPH FOR RECORDS
+      *          WITH A NON-NUMERIC AMOUNT OR AN IMPOSSIBLE DATE.
+      * Modification History:
+      *  20260809 TA - SEPARATOR BYTES ARE NOW NAMED FIELDS SET BY
+      *                MOVE IN THE WRITE PARAGRAPH INSTEAD OF FILE
+      *                SECTION VALUE CLAUSES, WHICH GNUCOBOL NEVER
+      *                APPLIES AT RUN TIME - THE OLD FILLERS CAME OUT
+      *                AS LOW-VALUES AND ABORTED EVERY WRITE.
+      ******************************************************************
+       FD  REJ-FL.
+       01  REJ-REC.
+           05  REJ-DT-D            PIC 9(02).
+           05  REJ-SEP1            PIC X(01).
+           05  REJ-DT-M            PIC 9(02).
+           05  REJ-SEP2            PIC X(01).
+           05  REJ-DT-Y            PIC 9(04).
+           05  REJ-SEP3            PIC X(01).
+           05  REJ-DESC-A          PIC X(20).
+           05  REJ-SEP4            PIC X(01).
+           05  REJ-AMOUNT          PIC X(10).
+           05  REJ-SEP5            PIC X(01).
+           05  REJ-TYPE-CD         PIC X(02).
+           05  REJ-SEP6            PIC X(01).
+           05  REJ-REASON          PIC X(25).
